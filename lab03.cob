@@ -9,6 +9,15 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT PARM-FILE ASSIGN TO 'DA-S-PARM'
+             FILE STATUS IS PARM-FILE-STATUS.
+           SELECT EXCPT-FILE ASSIGN TO 'UR-S-EXCPT'.
+           SELECT REJECT-FILE ASSIGN TO 'UR-S-REJCT'.
+           SELECT GLEXT-FILE ASSIGN TO 'UR-S-GLEXT'
+             FILE STATUS IS GLEXT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'DA-S-CKPT'
+             FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT SORT-FILE ASSIGN TO 'SORTWK1'.
 
        DATA DIVISION.
 
@@ -20,8 +29,179 @@
        FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01 PRNT-REC      PIC X(125).
+      **************************************************************
+      * PARAMETER CARD - CARRIES THE DELINQUENCY THRESHOLD *
+      **************************************************************
+       FD PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PARM-REC      PIC X(80).
+      **************************************************************
+      * EXCEPTION (DELINQUENCY/AGING) REPORT - BALANCES OVER *
+      * THE THRESHOLD ON PARM-FILE, WORST BALANCE FIRST *
+      **************************************************************
+       FD EXCPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 EXCPT-REC     PIC X(60).
+      **************************************************************
+      * REJECT FILE - BAD INPUT RECORDS PLUS A REASON CODE, SO A *
+      * BAD CARD NO LONGER ABENDS THE WHOLE BATCH *
+      **************************************************************
+       FD REJECT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 REJECT-REC     PIC X(120).
+      **************************************************************
+      * GENERAL LEDGER EXTRACT - COMMA-DELIMITED, ONE RECORD PER *
+      * STUDENT, FOR THE GL UPLOAD TOOL TO READ DIRECTLY INSTEAD *
+      * OF SOMEONE RETYPING TOTALS OFF THE PRINTED REPORT *
+      **************************************************************
+       FD GLEXT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 GLEXT-REC      PIC X(80).
+      **************************************************************
+      * RESTART CHECKPOINT FILE - CARRIES THE KEY OF THE LAST *
+      * STUDENT SUCCESSFULLY PROCESSED, WRITTEN PERIODICALLY *
+      **************************************************************
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 CKPT-REC       PIC X(40).
+      **************************************************************
+      * SORT WORK FILE - CARRIES EVERY VALID DETAIL RECORD PAST *
+      * EDITING SO THE REPORT CAN BE PRODUCED IN BALANCE OR NAME *
+      * ORDER INSTEAD OF INPUT-FILE'S OWN ORDER, PER THE PARM CARD *
+      **************************************************************
+       SD SORT-FILE.
+       01 SD-RECORD.
+         03 SD-SEQ-NO       PIC 9(6).
+         03 SD-NAME         PIC X(20).
+         03 SD-DEGREE       PIC X(4).
+         03 SD-YEAR         PIC X(4).
+         03 SD-LOAN         PIC 9(5)V99.
+         03 SD-INT-RATE     PIC 9V999.
+         03 SD-PAID1        PIC 9(4)V99.
+         03 SD-PAID2        PIC 9(4)V99.
+         03 SD-PAID3        PIC 9(4)V99.
+         03 SD-PAID4        PIC 9(4)V99.
+         03 SD-STATUS       PIC X(1).
+         03 SD-BALANCE-KEY  PIC 9(6)V99.
        WORKING-STORAGE SECTION.
+       01 CKPT-FILE-STATUS  PIC X(2).
+       01 PARM-FILE-STATUS  PIC X(2).
+       01 GLEXT-FILE-STATUS PIC X(2).
        01 TOTAL         PIC 9(5)V99.
+       01 WK-BALANCE    PIC 9(6)V99.
+       01 WK-INTEREST   PIC 9(5)V99.
+       01 WK-PRINCIPAL  PIC 9(6)V99.
+      **************************************************************
+      * EDITED NUMERIC FIELDS USED ONLY TO BUILD THE GL EXTRACT *
+      * RECORD - EACH ONE SHOWS A REAL DECIMAL POINT *
+      **************************************************************
+       01 GL-LOAN       PIC 9(5).99.
+       01 GL-TOTAL      PIC 9(5).99.
+       01 GL-BALANCE    PIC 9(6).99.
+      **************************************************************
+      * LAYOUT FOR THE BATCH CONTROL RECORD - THE FIRST RECORD ON *
+      * INPUT-FILE - AND THE TOTALS ACCUMULATED AS IT IS COUNTED *
+      **************************************************************
+       01 CONTROL-REC-DATA.
+         03 CR-RECORD-COUNT  PIC 9(6).
+         03 CR-HASH-TOTAL    PIC 9(9)V99.
+         03 FILLER           PIC X(63).
+       01 CONTROL-RUN-TOTALS.
+         03 CR-RUN-COUNT      PIC 9(6)    VALUE 0.
+         03 CR-RUN-HASH       PIC 9(9)V99 VALUE 0.
+      **************************************************************
+      * EDIT SWITCH AND LAYOUT FOR A REJECTED INPUT RECORD *
+      **************************************************************
+       01 ED-VALID-SW      PIC 9   VALUE 1.
+         88 ED-RECORD-VALID       VALUE 1.
+       01 REJECT-DATA1.
+         03 RJ-INPUT-REC    PIC X(80).
+         03 FILLER          PIC X(1)        VALUE SPACES.
+         03 RJ-REASON-CODE  PIC X(3).
+         03 FILLER          PIC X(1)        VALUE SPACES.
+         03 RJ-REASON-TEXT  PIC X(35).
+      **************************************************************
+      * LAYOUT FOR THE PARAMETER CARD *
+      **************************************************************
+       01 PARM-DATA.
+         03 PARM-THRESHOLD    PIC 9(5)V99.
+         03 PARM-RESTART-FLAG PIC X(1).
+           88 PARM-RESTART-RUN   VALUE 'Y'.
+         03 PARM-SORT-OPTION  PIC X(1).
+           88 PARM-SORT-BALANCE    VALUE 'B'.
+           88 PARM-SORT-NAME       VALUE 'N'.
+           88 PARM-SORT-UNSORTED   VALUE SPACE.
+         03 FILLER            PIC X(71).
+      **************************************************************
+      * LAYOUT OF THE CHECKPOINT RECORD AND THE COUNTER THAT *
+      * CONTROLS HOW OFTEN IT IS REWRITTEN *
+      **************************************************************
+       01 CKPT-DATA.
+         03 CKPT-NAME         PIC X(20).
+         03 CKPT-COUNT        PIC 9(6).
+      **************************************************************
+      * SORT OPTION IN EFFECT WHEN THIS CHECKPOINT WAS WRITTEN - *
+      * CHECKED AGAINST THIS RUN'S OWN PARM-SORT-OPTION BEFORE A *
+      * RESTART IS HONORED, SINCE A CHECKPOINTED NAME ONLY LANDS AT *
+      * THE SAME POINT IN A DIFFERENTLY-SORTED RE-RUN BY COINCIDENCE *
+      **************************************************************
+         03 CKPT-SORT-OPTION  PIC X(1).
+         03 FILLER            PIC X(13).
+       01 CKPT-INTERVAL-WORK.
+         03 CK-RECORD-COUNT  PIC 9(6)  VALUE 0.
+         03 CK-QUOTIENT      PIC 9(6).
+         03 CK-REMAINDER     PIC 9(6).
+      **************************************************************
+      * ASSIGNS EACH VALID DETAIL RECORD ITS ORIGINAL INPUT-FILE *
+      * POSITION SO SD-SEQ-NO CAN BE USED AS THE SORT KEY WHEN NO *
+      * BALANCE OR NAME ORDER WAS REQUESTED ON THE PARM CARD *
+      **************************************************************
+       01 SORT-SEQ-COUNTER  PIC 9(6)  VALUE 0.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION REPORT DETAIL AND HEADING LINES *
+      **************************************************************
+       01 EXCPT-HEADING1.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 FILLER      PIC X(20)       VALUE 'NAME'.
+         03 FILLER      PIC X(8)        VALUE 'DEGREE'.
+         03 FILLER      PIC X(7)        VALUE 'YEAR'.
+         03 FILLER      PIC X(8)        VALUE 'BALANCE'.
+       01 EXCPT-DATA1.
+         03 FILLER       PIC X(6)        VALUE SPACES.
+         03 EX-PNAME     PIC X(20).
+         03 FILLER       PIC X(4)        VALUE SPACES.
+         03 EX-PDEGREE   PIC X(4).
+         03 FILLER       PIC X(4)        VALUE SPACES.
+         03 EX-PYEAR     PIC X(4).
+         03 FILLER       PIC X(3)        VALUE SPACES.
+         03 EX-PBALANCE  PIC 999999.99.
+      **************************************************************
+      * TABLE OF STUDENTS OVER THE DELINQUENCY THRESHOLD - BUILT *
+      * WHILE THE MAIN LOOP RUNS, SORTED BEFORE IT IS PRINTED *
+      **************************************************************
+       01 EXCEPT-THRESHOLD   PIC 9(5)V99  VALUE 0.
+       01 EXCEPT-COUNT       PIC 9(4)      VALUE 0.
+      **************************************************************
+      * SET ONCE THE EXCEPTION TABLE'S 500 ENTRIES ARE ALL USED, SO *
+      * THE OVERFLOW IS LOGGED AND FLAGGED ON THE PRINTED REPORT *
+      * INSTEAD OF SILENTLY DROPPING THE 501ST-AND-LATER DELINQUENT *
+      **************************************************************
+       01 EXCEPT-TABLE-FULL-SW  PIC 9   VALUE 0.
+         88 EXCEPT-TABLE-IS-FULL      VALUE 1.
+       01 EXCEPT-TABLE.
+         03 EXCEPT-ENTRY OCCURS 500 TIMES INDEXED BY EX-IDX.
+           05 EX-NAME      PIC X(20).
+           05 EX-DEGREE    PIC X(4).
+           05 EX-YEAR      PIC X(4).
+           05 EX-BALANCE   PIC 9(6)V99.
+       01 SORT-WORK-AREA.
+         03 SW-SWAPPED-SW   PIC 9   VALUE 0.
+           88 SW-A-SWAP-OCCURRED   VALUE 1.
+         03 SW-PASS-IDX     PIC 9(4).
+         03 SW-HOLD-NAME    PIC X(20).
+         03 SW-HOLD-DEGREE  PIC X(4).
+         03 SW-HOLD-YEAR    PIC X(4).
+         03 SW-HOLD-BALANCE PIC 9(6)V99.
       **************************************************************
       * LAYOUT FOR THE INPUT FILE *
       **************************************************************
@@ -30,11 +210,15 @@
          03 I-DEGREE     PIC X(4).
          03 I-YEAR       PIC X(4).
          03 I-LOAN       PIC 9(5)V99.
+         03 I-INT-RATE    PIC 9V999.
          03 I-PAID1      PIC 9(4)V99.
          03 I-PAID2      PIC 9(4)V99.
          03 I-PAID3      PIC 9(4)V99.
          03 I-PAID4      PIC 9(4)V99.
-         03 FILLER       PIC X(21).
+         03 I-STATUS     PIC X(1).
+           88 I-PAID-IN-FULL  VALUE 'P'.
+           88 I-WRITTEN-OFF   VALUE 'W'.
+         03 FILLER       PIC X(16).
       **************************************************************
       * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
       **************************************************************
@@ -57,7 +241,19 @@
          03 FILLER      PIC X(3)        VALUE SPACES.
          03 L-TOTAL1    PIC 99999.99.
          03 FILLER      PIC X(3)        VALUE SPACES.
-         03 L-BALANCE   PIC 99999.99.
+         03 L-BALANCE   PIC 999999.99.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 L-STATUS    PIC X(1).
+      **************************************************************
+      * LAYOUT FOR A SUBTOTAL / GRAND TOTAL LINE OF REPORT PRNTING *
+      * (COLUMNS LINE UP WITH L-TOTAL1 / L-BALANCE IN PRNT-DATA1)  *
+      **************************************************************
+       01 PRNT-SUBTOTAL1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 ST-LABEL    PIC X(86)       VALUE SPACES.
+         03 ST-TOTAL1   PIC 99999.99.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 ST-BALANCE  PIC 999999.99.
       **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING *
       **************************************************************
@@ -73,6 +269,7 @@
          03 FILLER      PIC X(10)       VALUE 'PAID4'.
          03 FILLER      PIC X(11)       VALUE 'TOT PAID'.
          03 FILLER      PIC X(8)        VALUE 'BALANCE'.
+         03 FILLER      PIC X(4)        VALUE 'STAT'.
        01 MISC.
       **************************************************************
       *       END OF FILE (EOF) SWITCHES *
@@ -80,19 +277,261 @@
       **************************************************************
          03 EOF-I      PIC 9   VALUE 0.
       **************************************************************
+      *       CONTROL BREAK HOLD AREAS AND FIRST-RECORD SWITCH *
+      **************************************************************
+         03 CB-FIRST-SW   PIC 9   VALUE 1.
+           88 CB-FIRST-RECORD      VALUE 1.
+      **************************************************************
+      *       SET WHEN A RESTART ACTUALLY SKIPPED PAST SOME *
+      *       ALREADY-PROCESSED STUDENTS, SO THE GRAND TOTAL, *
+      *       STATUS SUMMARY, AND EXCEPTION REPORT CAN ALL BE *
+      *       FLAGGED AS COVERING ONLY THE RESUMED PORTION OF THE *
+      *       FILE RATHER THAN THE WHOLE RUN *
+      **************************************************************
+         03 RESTART-APPLIED-SW  PIC 9   VALUE 0.
+           88 RESTART-WAS-APPLIED      VALUE 1.
+       01 CONTROL-BREAK-HOLD.
+         03 CB-DEGREE-HOLD  PIC X(4).
+         03 CB-YEAR-HOLD    PIC X(4).
+      **************************************************************
+      *       DEGREE / YEAR / GRAND TOTAL ACCUMULATORS *
+      **************************************************************
+       01 BREAK-TOTALS.
+         03 BT-DEGREE-TOTAL1    PIC 9(7)V99  VALUE 0.
+         03 BT-DEGREE-BALANCE   PIC 9(7)V99  VALUE 0.
+         03 BT-YEAR-TOTAL1      PIC 9(7)V99  VALUE 0.
+         03 BT-YEAR-BALANCE     PIC 9(7)V99  VALUE 0.
+         03 BT-GRAND-TOTAL1     PIC 9(7)V99  VALUE 0.
+         03 BT-GRAND-BALANCE    PIC 9(7)V99  VALUE 0.
+      **************************************************************
+      * COUNTS AND DOLLAR TOTALS FOR THE PAID-IN-FULL / STILL- *
+      * OWING / WRITTEN-OFF SUMMARY REPORT, KEYED OFF I-STATUS *
+      **************************************************************
+       01 SUMMARY-TOTALS.
+         03 SM-PIF-COUNT        PIC 9(5)     VALUE 0.
+         03 SM-PIF-AMOUNT       PIC 9(7)V99  VALUE 0.
+         03 SM-OWING-COUNT      PIC 9(5)     VALUE 0.
+         03 SM-OWING-AMOUNT     PIC 9(7)V99  VALUE 0.
+         03 SM-WOFF-COUNT       PIC 9(5)     VALUE 0.
+         03 SM-WOFF-AMOUNT      PIC 9(7)V99  VALUE 0.
+      **************************************************************
+      * LAYOUT FOR THE STATUS SUMMARY REPORT HEADING AND DETAIL *
+      **************************************************************
+       01 SUMMARY-HEADING1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 FILLER      PIC X(22)       VALUE 'STATUS'.
+         03 FILLER      PIC X(10)       VALUE 'COUNT'.
+         03 FILLER      PIC X(8)        VALUE 'AMOUNT'.
+       01 SUMMARY-DATA1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 SM-LABEL    PIC X(22).
+         03 SM-COUNT    PIC ZZZZ9.
+         03 FILLER      PIC X(5)        VALUE SPACES.
+         03 SM-AMOUNT   PIC 9(7).99.
+      **************************************************************
       *       START OF PROCEDURE DIVISION       *
       **************************************************************
        PROCEDURE DIVISION.
        000-MAINLINE.
+           PERFORM 1050-READ-PARM.
+           PERFORM 1100-VERIFY-CONTROL.
            OPEN INPUT INPUT-FILE
-             OUTPUT PRNT-FILE.
-           PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
-           PERFORM 1500-LOOP
-             UNTIL EOF-I = 1.
+             OUTPUT PRNT-FILE
+             OUTPUT EXCPT-FILE
+             OUTPUT REJECT-FILE.
+           PERFORM 1155-OPEN-GLEXT.
+           PERFORM 1150-SKIP-CONTROL-RECORD.
+           PERFORM 1200-SORT-AND-REPORT.
            CLOSE INPUT-FILE
-             PRNT-FILE.
+             PRNT-FILE
+             EXCPT-FILE
+             REJECT-FILE
+             GLEXT-FILE.
            STOP RUN.
+      **************************************************************
+      * READS THE DELINQUENCY THRESHOLD OFF THE PARAMETER CARD. *
+      * IF NO PARAMETER CARD IS SUPPLIED EVERY BALANCE IS REPORTED *
+      **************************************************************
+       1050-READ-PARM.
+           MOVE 0      TO PARM-THRESHOLD.
+           MOVE 'N'    TO PARM-RESTART-FLAG.
+           MOVE SPACE  TO PARM-SORT-OPTION.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = '00'
+               READ PARM-FILE INTO PARM-DATA
+                 AT END CONTINUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           IF PARM-SORT-OPTION NOT = 'B' AND PARM-SORT-OPTION NOT = 'N'
+               AND PARM-SORT-OPTION NOT = SPACE
+               DISPLAY 'LAB3 - WARNING - PARM-SORT-OPTION VALUE '
+                 PARM-SORT-OPTION ' IS NOT B, N, OR SPACE - '
+                 'DEFAULTED TO UNSORTED (SPACE)'
+               MOVE SPACE TO PARM-SORT-OPTION
+           END-IF.
+           MOVE PARM-THRESHOLD TO EXCEPT-THRESHOLD.
+      **************************************************************
+      * PASS 1 OVER INPUT-FILE - READS THE LEADING CONTROL RECORD *
+      * (RECORD COUNT AND HASH TOTAL OF I-LOAN) AND COUNTS EVERY *
+      * RECORD BEHIND IT SO THE RUN CAN BE RECONCILED BEFORE ANY *
+      * REPORT LINE IS EVER PRINTED *
+      **************************************************************
+       1100-VERIFY-CONTROL.
+           OPEN INPUT INPUT-FILE.
+           READ INPUT-FILE INTO CONTROL-REC-DATA
+             AT END
+               DISPLAY 'LAB3 - INPUT-FILE IS EMPTY - NO CONTROL '
+                 'RECORD FOUND - RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+               CLOSE INPUT-FILE
+               STOP RUN
+           END-READ.
+           PERFORM 1110-COUNT-RECORD
+             UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+           IF CR-RUN-COUNT NOT = CR-RECORD-COUNT
+             OR CR-RUN-HASH NOT = CR-HASH-TOTAL
+               DISPLAY 'LAB3 - CONTROL TOTALS OUT OF BALANCE - '
+                 'RUN ABORTED'
+               DISPLAY 'EXPECTED COUNT = ' CR-RECORD-COUNT
+                 ' ACTUAL COUNT = ' CR-RUN-COUNT
+               DISPLAY 'EXPECTED HASH  = ' CR-HASH-TOTAL
+                 ' ACTUAL HASH  = ' CR-RUN-HASH
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      **************************************************************
+      * COUNTS ONE DETAIL RECORD AND ADDS ITS LOAN AMOUNT INTO THE *
+      * RUNNING HASH TOTAL DURING THE CONTROL VERIFICATION PASS *
+      **************************************************************
+       1110-COUNT-RECORD.
+           READ INPUT-FILE INTO INPUT-DATA
+             AT END MOVE 1 TO EOF-I.
+           IF EOF-I NOT = 1
+               ADD 1 TO CR-RUN-COUNT
+               IF I-LOAN NUMERIC
+                   ADD I-LOAN TO CR-RUN-HASH
+               END-IF
+           END-IF.
+      **************************************************************
+      * RE-READS AND DISCARDS THE CONTROL RECORD ON PASS 2 SO THE *
+      * FIRST DETAIL RECORD LINES UP WITH 2000-READ-INPUT *
+      **************************************************************
+       1150-SKIP-CONTROL-RECORD.
+           READ INPUT-FILE INTO CONTROL-REC-DATA
+             AT END CONTINUE
+           END-READ.
+      **************************************************************
+      * OPENS THE GL EXTRACT FILE. A NORMAL RUN STARTS IT FRESH, BUT *
+      * A RESTARTED RUN MUST NOT TRUNCATE THE GL ROWS ALREADY *
+      * EXTRACTED FOR STUDENTS PROCESSED BEFORE THE CHECKPOINT - *
+      * THOSE STUDENTS ARE NEVER REVISITED ON A RESUMED RUN, SO AN *
+      * OUTPUT OPEN WOULD LOSE THEIR ROWS FOR GOOD. IF THE FILE *
+      * DOESN'T EXIST YET (RESTART FLAG SET ON WHAT IS ACTUALLY THE *
+      * FIRST RUN), THE EXTEND OPEN FAILS AND A FRESH OUTPUT OPEN IS *
+      * USED INSTEAD *
+      **************************************************************
+       1155-OPEN-GLEXT.
+           IF PARM-RESTART-RUN
+               OPEN EXTEND GLEXT-FILE
+               IF GLEXT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT GLEXT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GLEXT-FILE
+           END-IF.
+      **************************************************************
+      * WHEN THE PARAMETER CARD ASKS FOR A RESTART, READS THE *
+      * CHECKPOINT FILE AND FAST-FORWARDS PAST EVERY STUDENT *
+      * ALREADY PROCESSED ON A PRIOR, ABENDED RUN. IF THE SKIP RUNS *
+      * ALL THE WAY TO EOF WITHOUT EVER MATCHING THE CHECKPOINTED *
+      * NAME, THE CHECKPOINT IS STALE OR FROM A DIFFERENT INPUT - *
+      * THE RUN ABORTS RATHER THAN SILENTLY PRODUCING AN EMPTY *
+      * HEADER-ONLY REPORT. THE SAME ABORT APPLIES IF THE CHECKPOINT *
+      * WAS WRITTEN UNDER A DIFFERENT PARM-SORT-OPTION THAN THIS RUN *
+      * IS REQUESTING - THE CHECKPOINTED NAME ONLY LANDS AT THE SAME *
+      * POINT IN A DIFFERENTLY-SORTED RUN BY COINCIDENCE, SO A *
+      * MISMATCH HERE WOULD OTHERWISE PRODUCE A WRONGLY-SCOPED *
+      * "PARTIAL" REPORT INSTEAD OF A CLEAN ABORT *
+      **************************************************************
+       1160-APPLY-RESTART.
+           IF PARM-RESTART-RUN
+               PERFORM 1165-READ-CHECKPOINT
+               IF CKPT-NAME NOT = SPACES
+                   IF CKPT-SORT-OPTION NOT = PARM-SORT-OPTION
+                       DISPLAY 'LAB3 - RESTART CHECKPOINT SORT OPTION '
+                         CKPT-SORT-OPTION ' DOES NOT MATCH THIS '
+                         'RUN''S PARM SORT OPTION ' PARM-SORT-OPTION
+                         ' - CHECKPOINT IS STALE OR FROM A '
+                         'DIFFERENT RUN - RUN ABORTED'
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE INPUT-FILE PRNT-FILE EXCPT-FILE
+                         REJECT-FILE GLEXT-FILE
+                       STOP RUN
+                   END-IF
+                   PERFORM 1170-SKIP-TO-CHECKPOINT
+                     UNTIL EOF-I = 1 OR I-NAME = CKPT-NAME
+                   IF EOF-I = 1
+                       DISPLAY 'LAB3 - RESTART CHECKPOINT NAME '
+                         CKPT-NAME ' NOT FOUND - CHECKPOINT IS '
+                         'STALE OR DOES NOT MATCH THIS INPUT - '
+                         'RUN ABORTED'
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE INPUT-FILE PRNT-FILE EXCPT-FILE
+                         REJECT-FILE GLEXT-FILE
+                       STOP RUN
+                   END-IF
+                   MOVE CKPT-COUNT TO CK-RECORD-COUNT
+                   MOVE 1 TO RESTART-APPLIED-SW
+               END-IF
+           END-IF.
+      **************************************************************
+      * READS THE LAST CHECKPOINTED KEY. A MISSING CHECKPOINT FILE *
+      * (FIRST RUN, OR A RUN THAT FINISHED CLEAN) IS NOT AN ERROR - *
+      * IT JUST MEANS THERE IS NOTHING TO SKIP *
+      **************************************************************
+       1165-READ-CHECKPOINT.
+           MOVE SPACES TO CKPT-NAME.
+           MOVE 0      TO CKPT-COUNT.
+           MOVE SPACE  TO CKPT-SORT-OPTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CKPT-DATA
+                 AT END CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      **************************************************************
+      * READS AND DISCARDS ONE RECORD WHILE FAST-FORWARDING TO THE *
+      * CHECKPOINTED KEY - NOTHING IS PRINTED OR ACCUMULATED *
+      **************************************************************
+       1170-SKIP-TO-CHECKPOINT.
+           PERFORM 2000-READ-INPUT.
+      **************************************************************
+      * SORTS EVERY VALID DETAIL RECORD INTO THE ORDER REQUESTED ON *
+      * THE PARM CARD - WORST BALANCE FIRST, ALPHABETICAL BY NAME, *
+      * OR LEFT IN INPUT-FILE ORDER WHEN NO OPTION IS GIVEN - AND *
+      * THEN DRIVES THE WHOLE REPORT OFF THE SORTED RESULT *
+      **************************************************************
+       1200-SORT-AND-REPORT.
+           IF PARM-SORT-BALANCE
+               SORT SORT-FILE
+                 ON DESCENDING KEY SD-BALANCE-KEY
+                 INPUT PROCEDURE IS 3010-RELEASE-RECORDS
+                 OUTPUT PROCEDURE IS 3020-DRIVE-REPORT
+           ELSE IF PARM-SORT-NAME
+               SORT SORT-FILE
+                 ON ASCENDING KEY SD-NAME
+                 INPUT PROCEDURE IS 3010-RELEASE-RECORDS
+                 OUTPUT PROCEDURE IS 3020-DRIVE-REPORT
+           ELSE
+               SORT SORT-FILE
+                 ON ASCENDING KEY SD-SEQ-NO
+                 INPUT PROCEDURE IS 3010-RELEASE-RECORDS
+                 OUTPUT PROCEDURE IS 3020-DRIVE-REPORT
+           END-IF.
        1400-PRINT-HEAD.
            WRITE PRNT-REC FROM PRNT-HEADING1
              AFTER ADVANCING PAGE.
@@ -100,11 +539,153 @@
            WRITE PRNT-REC
              AFTER ADVANCING 1 LINE.
        1500-LOOP.
+           IF CB-FIRST-RECORD
+               MOVE I-DEGREE TO CB-DEGREE-HOLD
+               MOVE I-YEAR   TO CB-YEAR-HOLD
+               MOVE 0        TO CB-FIRST-SW
+           ELSE
+               IF PARM-SORT-UNSORTED
+                   IF I-DEGREE NOT = CB-DEGREE-HOLD
+                       PERFORM 1520-PRINT-YEAR-TOTAL
+                       PERFORM 1510-PRINT-DEGREE-TOTAL
+                       MOVE I-DEGREE TO CB-DEGREE-HOLD
+                       MOVE I-YEAR   TO CB-YEAR-HOLD
+                   ELSE
+                       IF I-YEAR NOT = CB-YEAR-HOLD
+                           PERFORM 1520-PRINT-YEAR-TOTAL
+                           MOVE I-YEAR TO CB-YEAR-HOLD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
            PERFORM 1700-CALC-TOTAL.
            PERFORM 1800-CALC-BALANCE.
            PERFORM 1600-PRINT-DATA.
+           PERFORM 1530-ACCUM-BREAK-TOTALS.
+           PERFORM 1570-ACCUM-STATUS-SUMMARY.
+           PERFORM 1560-CHECK-EXCEPTION.
+           PERFORM 1750-CHECKPOINT.
            PERFORM 2000-READ-INPUT.
       **************************************************************
+      * EVERY 50 STUDENTS, REWRITES THE CHECKPOINT FILE WITH THE *
+      * KEY OF THE STUDENT JUST PROCESSED, SO A RERUN CAN SKIP *
+      * PAST EVERYTHING ALREADY PRINTED INSTEAD OF STARTING OVER *
+      **************************************************************
+       1750-CHECKPOINT.
+           ADD 1 TO CK-RECORD-COUNT.
+           DIVIDE CK-RECORD-COUNT BY 50
+             GIVING CK-QUOTIENT
+             REMAINDER CK-REMAINDER.
+           IF CK-REMAINDER = 0
+               MOVE I-NAME         TO CKPT-NAME
+               MOVE CK-RECORD-COUNT TO CKPT-COUNT
+               MOVE PARM-SORT-OPTION TO CKPT-SORT-OPTION
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CKPT-REC FROM CKPT-DATA
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      **************************************************************
+      * ADDS THE CURRENT STUDENT TO THE DELINQUENCY EXCEPTION TABLE *
+      * WHEN THE BALANCE IS OVER THE THRESHOLD FROM THE PARM CARD *
+      **************************************************************
+       1560-CHECK-EXCEPTION.
+           IF WK-BALANCE > EXCEPT-THRESHOLD
+             AND NOT I-WRITTEN-OFF
+               IF EXCEPT-COUNT < 500
+                   ADD 1 TO EXCEPT-COUNT
+                   SET EX-IDX TO EXCEPT-COUNT
+                   MOVE I-NAME     TO EX-NAME(EX-IDX)
+                   MOVE I-DEGREE   TO EX-DEGREE(EX-IDX)
+                   MOVE I-YEAR     TO EX-YEAR(EX-IDX)
+                   MOVE WK-BALANCE TO EX-BALANCE(EX-IDX)
+               ELSE
+                   IF NOT EXCEPT-TABLE-IS-FULL
+                       DISPLAY 'LAB3 - WARNING - DELINQUENCY '
+                         'EXCEPTION TABLE FULL AT 500 ENTRIES - '
+                         'ADDITIONAL DELINQUENT STUDENTS WILL NOT '
+                         'APPEAR ON THE EXCEPTION REPORT'
+                       MOVE 1 TO EXCEPT-TABLE-FULL-SW
+                   END-IF
+               END-IF
+           END-IF.
+      **************************************************************
+      * ACCUMULATES THE DEGREE / YEAR / GRAND TOTAL BUCKETS *
+      **************************************************************
+       1530-ACCUM-BREAK-TOTALS.
+           ADD TOTAL TO BT-DEGREE-TOTAL1 BT-YEAR-TOTAL1
+             BT-GRAND-TOTAL1.
+           ADD WK-BALANCE TO BT-DEGREE-BALANCE BT-YEAR-BALANCE
+             BT-GRAND-BALANCE.
+      **************************************************************
+      * ACCUMULATES THE PAID-IN-FULL / STILL-OWING / WRITTEN-OFF *
+      * COUNTS AND DOLLAR TOTALS OFF I-STATUS FOR THE SUMMARY *
+      * REPORT PRINTED AFTER THE DETAIL LISTING. A PAID-IN-FULL *
+      * FLAG WHOSE COMPUTED BALANCE ISN'T ACTUALLY ZERO (STALE *
+      * FLAG, DATA ENTRY MISTAKE) IS LOGGED RATHER THAN ACCEPTED *
+      * SILENTLY - IT STILL GOES INTO THE PIF BUCKET SINCE THAT IS *
+      * WHAT THE CARD SAYS, BUT THE WARNING FLAGS IT FOR FOLLOWUP *
+      **************************************************************
+       1570-ACCUM-STATUS-SUMMARY.
+           IF I-PAID-IN-FULL
+               IF WK-BALANCE NOT = 0
+                   DISPLAY 'LAB3 - WARNING - ' I-NAME
+                     ' IS FLAGGED PAID IN FULL BUT COMPUTED '
+                     'BALANCE IS ' WK-BALANCE
+               END-IF
+               ADD 1 TO SM-PIF-COUNT
+               ADD WK-BALANCE TO SM-PIF-AMOUNT
+           ELSE IF I-WRITTEN-OFF
+               ADD 1 TO SM-WOFF-COUNT
+               ADD WK-BALANCE TO SM-WOFF-AMOUNT
+           ELSE
+               ADD 1 TO SM-OWING-COUNT
+               ADD WK-BALANCE TO SM-OWING-AMOUNT
+           END-IF.
+      **************************************************************
+      * PRINTS AND RESETS THE YEAR SUBTOTAL LINE *
+      **************************************************************
+       1520-PRINT-YEAR-TOTAL.
+           MOVE SPACES         TO PRNT-SUBTOTAL1.
+           MOVE 'YEAR TOTAL -' TO ST-LABEL(1:12).
+           MOVE CB-YEAR-HOLD   TO ST-LABEL(14:4).
+           MOVE BT-YEAR-TOTAL1   TO ST-TOTAL1.
+           MOVE BT-YEAR-BALANCE  TO ST-BALANCE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL1
+             AFTER ADVANCING 1 LINE.
+           MOVE 0 TO BT-YEAR-TOTAL1 BT-YEAR-BALANCE.
+      **************************************************************
+      * PRINTS AND RESETS THE DEGREE SUBTOTAL LINE *
+      **************************************************************
+       1510-PRINT-DEGREE-TOTAL.
+           MOVE SPACES           TO PRNT-SUBTOTAL1.
+           MOVE 'DEGREE TOTAL -' TO ST-LABEL(1:15).
+           MOVE CB-DEGREE-HOLD   TO ST-LABEL(17:4).
+           MOVE BT-DEGREE-TOTAL1   TO ST-TOTAL1.
+           MOVE BT-DEGREE-BALANCE  TO ST-BALANCE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL1
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           MOVE 0 TO BT-DEGREE-TOTAL1 BT-DEGREE-BALANCE.
+      **************************************************************
+      * PRINTS THE GRAND TOTAL LINE FOR THE WHOLE RUN *
+      **************************************************************
+       1540-PRINT-GRAND-TOTAL.
+           MOVE SPACES          TO PRNT-SUBTOTAL1.
+           MOVE 'GRAND TOTAL' TO ST-LABEL(1:12).
+           MOVE BT-GRAND-TOTAL1   TO ST-TOTAL1.
+           MOVE BT-GRAND-BALANCE  TO ST-BALANCE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL1
+             AFTER ADVANCING 1 LINE.
+           IF RESTART-WAS-APPLIED
+               MOVE SPACES TO PRNT-REC
+               MOVE '*** PARTIAL RUN - RESUMED FROM CHECKPOINT ***'
+                 TO PRNT-REC(9:47)
+               WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+      **************************************************************
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
        1600-PRINT-DATA.
@@ -117,8 +698,32 @@
            MOVE I-PAID3         TO L-PAID03.
            MOVE I-PAID4         TO L-PAID04.
            MOVE TOTAL           TO L-TOTAL1.
+           MOVE I-STATUS        TO L-STATUS.
              WRITE PRNT-REC FROM PRNT-DATA1
                 AFTER ADVANCING 1 LINE.
+           PERFORM 1650-WRITE-GLEXT.
+      **************************************************************
+      * BUILDS AND WRITES THE GL EXTRACT RECORD FOR THIS STUDENT *
+      **************************************************************
+       1650-WRITE-GLEXT.
+           MOVE I-LOAN      TO GL-LOAN.
+           MOVE TOTAL       TO GL-TOTAL.
+           MOVE WK-BALANCE  TO GL-BALANCE.
+           MOVE SPACES TO GLEXT-REC.
+           STRING I-NAME     DELIMITED BY SIZE
+                  ','        DELIMITED BY SIZE
+                  I-DEGREE   DELIMITED BY SIZE
+                  ','        DELIMITED BY SIZE
+                  I-YEAR     DELIMITED BY SIZE
+                  ','        DELIMITED BY SIZE
+                  GL-LOAN    DELIMITED BY SIZE
+                  ','        DELIMITED BY SIZE
+                  GL-TOTAL   DELIMITED BY SIZE
+                  ','        DELIMITED BY SIZE
+                  GL-BALANCE DELIMITED BY SIZE
+             INTO GLEXT-REC
+           END-STRING.
+           WRITE GLEXT-REC.
       **************************************************************
       * CALCULATE THE TOTAL AMOUNT PAID
       **************************************************************
@@ -128,14 +733,291 @@
            ADD I-PAID3 TO TOTAL.
            ADD I-PAID4 TO TOTAL.
       **************************************************************
-      * CALCULATE LEFTOVER BALANCE
+      * CALCULATE LEFTOVER BALANCE - INTEREST ACCRUES ON THE *
+      * UNPAID PRINCIPAL BEFORE THE PAID1-4 PAYMENTS ARE APPLIED *
       **************************************************************
        1800-CALC-BALANCE.
-           SUBTRACT TOTAL FROM I-LOAN GIVING
-                L-BALANCE.
+           MOVE 0 TO WK-INTEREST.
+           IF I-INT-RATE NUMERIC
+               COMPUTE WK-INTEREST ROUNDED = I-LOAN * I-INT-RATE
+                 ON SIZE ERROR
+                     DISPLAY 'LAB3 - WARNING - INTEREST OVERFLOW '
+                       'FOR ' I-NAME ' - INTEREST FORCED TO ZERO'
+                     MOVE 0 TO WK-INTEREST
+               END-COMPUTE
+           END-IF.
+           ADD I-LOAN WK-INTEREST GIVING WK-PRINCIPAL.
+           SUBTRACT TOTAL FROM WK-PRINCIPAL GIVING WK-BALANCE
+             ON SIZE ERROR
+                 DISPLAY 'LAB3 - WARNING - BALANCE OVERFLOW FOR '
+                   I-NAME ' - BALANCE FORCED TO ZERO'
+                 MOVE 0 TO WK-BALANCE
+           END-SUBTRACT.
+           MOVE WK-BALANCE TO L-BALANCE.
       **************************************************************
-      * READS THE INPUT FILE *
+      * RETURNS THE NEXT DETAIL RECORD OFF THE SORTED WORK FILE AND *
+      * RESTORES IT INTO INPUT-DATA, SO EVERY PARAGRAPH DOWNSTREAM *
+      * OF HERE RUNS THE SAME REGARDLESS OF THE SORT ORDER CHOSEN *
       **************************************************************
        2000-READ-INPUT.
+           RETURN SORT-FILE
+             AT END MOVE 1 TO EOF-I
+           END-RETURN.
+           IF EOF-I NOT = 1
+               MOVE SD-NAME      TO I-NAME
+               MOVE SD-DEGREE    TO I-DEGREE
+               MOVE SD-YEAR      TO I-YEAR
+               MOVE SD-LOAN      TO I-LOAN
+               MOVE SD-INT-RATE  TO I-INT-RATE
+               MOVE SD-PAID1     TO I-PAID1
+               MOVE SD-PAID2     TO I-PAID2
+               MOVE SD-PAID3     TO I-PAID3
+               MOVE SD-PAID4     TO I-PAID4
+               MOVE SD-STATUS    TO I-STATUS
+           END-IF.
+      **************************************************************
+      * READS ONE PHYSICAL RECORD AND EDITS IT. NUMERIC/RANGE *
+      * FAILURES ARE ROUTED TO THE REJECT FILE AND THE NEXT *
+      * RECORD IS READ - ONE BAD CARD NO LONGER KILLS THE RUN *
+      **************************************************************
+       2010-READ-ONE-RECORD.
            READ INPUT-FILE INTO INPUT-DATA
              AT END MOVE 1 TO EOF-I.
+           IF EOF-I NOT = 1
+               PERFORM 2020-EDIT-INPUT-RECORD
+               IF NOT ED-RECORD-VALID
+                   PERFORM 2030-WRITE-REJECT
+               END-IF
+           END-IF.
+      **************************************************************
+      * VALIDATES I-LOAN, I-INT-RATE, AND I-PAID1 THRU I-PAID4 ARE *
+      * NUMERIC BEFORE 1700-CALC-TOTAL/1800-CALC-BALANCE EVER SEE *
+      * THEM. ALL FIVE ARE UNSIGNED PIC 9 FIELDS, SO THE NUMERIC *
+      * TEST BY ITSELF ALSO CATCHES WHAT WOULD OTHERWISE SHOW UP *
+      * AS A NEGATIVE VALUE - AN EMBEDDED SIGN OR NON-DIGIT BYTE. *
+      * I-INT-RATE IS ALSO RANGE-CHECKED AT LESS THAN 1 (100%) SO *
+      * A GARBLED RATE BYTE CAN'T SILENTLY PRODUCE A HUGE INTEREST *
+      * FIGURE INSTEAD OF BEING REJECTED LIKE ANY OTHER BAD FIELD *
+      **************************************************************
+       2020-EDIT-INPUT-RECORD.
+           MOVE 1 TO ED-VALID-SW.
+           MOVE SPACES TO RJ-REASON-CODE RJ-REASON-TEXT.
+           IF I-LOAN NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E01'      TO RJ-REASON-CODE
+               MOVE 'LOAN'     TO RJ-REASON-TEXT
+           ELSE IF I-PAID1 NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E02'      TO RJ-REASON-CODE
+               MOVE 'PAID1'    TO RJ-REASON-TEXT
+           ELSE IF I-PAID2 NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E03'      TO RJ-REASON-CODE
+               MOVE 'PAID2'    TO RJ-REASON-TEXT
+           ELSE IF I-PAID3 NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E04'      TO RJ-REASON-CODE
+               MOVE 'PAID3'    TO RJ-REASON-TEXT
+           ELSE IF I-PAID4 NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E05'      TO RJ-REASON-CODE
+               MOVE 'PAID4'    TO RJ-REASON-TEXT
+           ELSE IF I-INT-RATE NOT NUMERIC
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E06'      TO RJ-REASON-CODE
+               MOVE 'INTRATE'  TO RJ-REASON-TEXT
+           ELSE IF I-INT-RATE NOT < 1
+               MOVE 0          TO ED-VALID-SW
+               MOVE 'E07'      TO RJ-REASON-CODE
+               MOVE 'INTRATE RANGE' TO RJ-REASON-TEXT
+           END-IF.
+      **************************************************************
+      * WRITES THE REJECTED RECORD AND REASON CODE TO THE REJECT *
+      * FILE SO IT CAN BE CORRECTED AND RESUBMITTED *
+      **************************************************************
+       2030-WRITE-REJECT.
+           MOVE INPUT-REC     TO RJ-INPUT-REC.
+           WRITE REJECT-REC FROM REJECT-DATA1.
+      **************************************************************
+      * INPUT PROCEDURE FOR 1200-SORT-AND-REPORT - RELEASES EVERY *
+      * VALID DETAIL RECORD LEFT ON INPUT-FILE INTO THE SORT *
+      **************************************************************
+       3010-RELEASE-RECORDS.
+           PERFORM 3015-RELEASE-ONE
+             UNTIL EOF-I = 1.
+      **************************************************************
+      * READS AND EDITS ONE RECORD THE SAME WAY 2000-READ-INPUT *
+      * USED TO, THEN CALCULATES ITS BALANCE (NEEDED AS THE SORT *
+      * KEY WHEN BALANCE ORDER IS REQUESTED) AND RELEASES IT *
+      **************************************************************
+       3015-RELEASE-ONE.
+           MOVE 0 TO ED-VALID-SW.
+           PERFORM 2010-READ-ONE-RECORD
+             UNTIL EOF-I = 1 OR ED-RECORD-VALID.
+           IF EOF-I NOT = 1
+               PERFORM 1700-CALC-TOTAL
+               PERFORM 1800-CALC-BALANCE
+               ADD 1 TO SORT-SEQ-COUNTER
+               MOVE SORT-SEQ-COUNTER TO SD-SEQ-NO
+               MOVE I-NAME           TO SD-NAME
+               MOVE I-DEGREE         TO SD-DEGREE
+               MOVE I-YEAR           TO SD-YEAR
+               MOVE I-LOAN           TO SD-LOAN
+               MOVE I-INT-RATE       TO SD-INT-RATE
+               MOVE I-PAID1          TO SD-PAID1
+               MOVE I-PAID2          TO SD-PAID2
+               MOVE I-PAID3          TO SD-PAID3
+               MOVE I-PAID4          TO SD-PAID4
+               MOVE I-STATUS         TO SD-STATUS
+               MOVE WK-BALANCE       TO SD-BALANCE-KEY
+               RELEASE SD-RECORD
+           END-IF.
+      **************************************************************
+      * OUTPUT PROCEDURE FOR 1200-SORT-AND-REPORT - ONCE THE SORT *
+      * HAS FINISHED, THIS DRIVES THE WHOLE REPORT (HEADINGS, *
+      * DETAIL LOOP, CONTROL BREAKS, AND THE EXCEPTION REPORT) OFF *
+      * THE SORTED RESULT EXACTLY THE WAY IT USED TO RUN STRAIGHT *
+      * OFF INPUT-FILE *
+      **************************************************************
+       3020-DRIVE-REPORT.
+           MOVE 0 TO EOF-I.
+           PERFORM 1160-APPLY-RESTART.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1400-PRINT-HEAD.
+           PERFORM 1500-LOOP
+             UNTIL EOF-I = 1.
+           IF NOT CB-FIRST-RECORD
+               IF PARM-SORT-UNSORTED
+                   PERFORM 1520-PRINT-YEAR-TOTAL
+                   PERFORM 1510-PRINT-DEGREE-TOTAL
+               END-IF
+               PERFORM 1540-PRINT-GRAND-TOTAL
+           END-IF.
+           PERFORM 1580-PRINT-SUMMARY-REPORT.
+           PERFORM 2100-PRINT-EXCEPT-HEAD.
+           PERFORM 1950-SORT-EXCEPTIONS.
+           PERFORM 2150-PRINT-EXCEPT-DETAIL
+             VARYING EX-IDX FROM 1 BY 1
+             UNTIL EX-IDX > EXCEPT-COUNT.
+      **************************************************************
+      * PRINTS THE PAID-IN-FULL / STILL-OWING / WRITTEN-OFF SUMMARY *
+      * REPORT RIGHT AFTER THE DETAIL LISTING AND ITS TOTALS *
+      **************************************************************
+       1580-PRINT-SUMMARY-REPORT.
+           WRITE PRNT-REC FROM SUMMARY-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           IF RESTART-WAS-APPLIED
+               MOVE SPACES TO PRNT-REC
+               MOVE '*** PARTIAL RUN - RESUMED FROM CHECKPOINT ***'
+                 TO PRNT-REC(9:47)
+               WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE 'PAID IN FULL'   TO SM-LABEL.
+           MOVE SM-PIF-COUNT     TO SM-COUNT.
+           MOVE SM-PIF-AMOUNT    TO SM-AMOUNT.
+           WRITE PRNT-REC FROM SUMMARY-DATA1
+             AFTER ADVANCING 1 LINE.
+           MOVE 'STILL OWING'    TO SM-LABEL.
+           MOVE SM-OWING-COUNT   TO SM-COUNT.
+           MOVE SM-OWING-AMOUNT  TO SM-AMOUNT.
+           WRITE PRNT-REC FROM SUMMARY-DATA1
+             AFTER ADVANCING 1 LINE.
+           MOVE 'WRITTEN OFF'    TO SM-LABEL.
+           MOVE SM-WOFF-COUNT    TO SM-COUNT.
+           MOVE SM-WOFF-AMOUNT   TO SM-AMOUNT.
+           WRITE PRNT-REC FROM SUMMARY-DATA1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * PRINTS THE HEADING FOR THE DELINQUENCY EXCEPTION REPORT. *
+      * ALSO CARRIES THE PARTIAL-RUN NOTICE AND, IF THE 500-ENTRY *
+      * EXCEPTION TABLE FILLED UP DURING THE RUN, A NOTICE THAT *
+      * SOME DELINQUENT STUDENTS WERE OMITTED FROM THIS REPORT *
+      **************************************************************
+       2100-PRINT-EXCEPT-HEAD.
+           WRITE EXCPT-REC FROM EXCPT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCPT-REC.
+           WRITE EXCPT-REC
+             AFTER ADVANCING 1 LINE.
+           IF RESTART-WAS-APPLIED
+               MOVE SPACES TO EXCPT-REC
+               MOVE '*** PARTIAL RUN - RESUMED FROM CHECKPOINT ***'
+                 TO EXCPT-REC(7:47)
+               WRITE EXCPT-REC
+                 AFTER ADVANCING 1 LINE
+               MOVE SPACES TO EXCPT-REC
+               WRITE EXCPT-REC
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+           IF EXCEPT-TABLE-IS-FULL
+               MOVE SPACES TO EXCPT-REC
+               MOVE '*** EXCEPTION TABLE FULL - SOME OMITTED ***'
+                 TO EXCPT-REC(7:47)
+               WRITE EXCPT-REC
+                 AFTER ADVANCING 1 LINE
+               MOVE SPACES TO EXCPT-REC
+               WRITE EXCPT-REC
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+      **************************************************************
+      * PRINTS ONE DETAIL LINE OF THE DELINQUENCY EXCEPTION REPORT *
+      **************************************************************
+       2150-PRINT-EXCEPT-DETAIL.
+           MOVE EX-NAME(EX-IDX)    TO EX-PNAME.
+           MOVE EX-DEGREE(EX-IDX)  TO EX-PDEGREE.
+           MOVE EX-YEAR(EX-IDX)    TO EX-PYEAR.
+           MOVE EX-BALANCE(EX-IDX) TO EX-PBALANCE.
+           WRITE EXCPT-REC FROM EXCPT-DATA1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * SORTS THE EXCEPTION TABLE WORST-BALANCE-FIRST USING A *
+      * BUBBLE SORT - THE TABLE IS SMALL SO A SIMPLE EXCHANGE *
+      * SORT IS ALL THAT IS NEEDED *
+      **************************************************************
+       1950-SORT-EXCEPTIONS.
+           MOVE 1 TO SW-SWAPPED-SW.
+           PERFORM 1960-SORT-PASS
+             UNTIL NOT SW-A-SWAP-OCCURRED.
+      **************************************************************
+      * ONE PASS OF THE EXCHANGE SORT OVER THE EXCEPTION TABLE *
+      **************************************************************
+       1960-SORT-PASS.
+           MOVE 0 TO SW-SWAPPED-SW.
+           PERFORM 1970-SORT-COMPARE
+             VARYING SW-PASS-IDX FROM 1 BY 1
+             UNTIL SW-PASS-IDX > EXCEPT-COUNT - 1.
+      **************************************************************
+      * COMPARES AND, IF NEEDED, SWAPS ONE ADJACENT TABLE PAIR *
+      **************************************************************
+       1970-SORT-COMPARE.
+           SET EX-IDX TO SW-PASS-IDX.
+           IF EX-BALANCE(SW-PASS-IDX) < EX-BALANCE(SW-PASS-IDX + 1)
+               MOVE EX-NAME(SW-PASS-IDX)     TO SW-HOLD-NAME
+               MOVE EX-DEGREE(SW-PASS-IDX)   TO SW-HOLD-DEGREE
+               MOVE EX-YEAR(SW-PASS-IDX)     TO SW-HOLD-YEAR
+               MOVE EX-BALANCE(SW-PASS-IDX)  TO SW-HOLD-BALANCE
+               MOVE EX-NAME(SW-PASS-IDX + 1)
+                 TO EX-NAME(SW-PASS-IDX)
+               MOVE EX-DEGREE(SW-PASS-IDX + 1)
+                 TO EX-DEGREE(SW-PASS-IDX)
+               MOVE EX-YEAR(SW-PASS-IDX + 1)
+                 TO EX-YEAR(SW-PASS-IDX)
+               MOVE EX-BALANCE(SW-PASS-IDX + 1)
+                 TO EX-BALANCE(SW-PASS-IDX)
+               MOVE SW-HOLD-NAME
+                 TO EX-NAME(SW-PASS-IDX + 1)
+               MOVE SW-HOLD-DEGREE
+                 TO EX-DEGREE(SW-PASS-IDX + 1)
+               MOVE SW-HOLD-YEAR
+                 TO EX-YEAR(SW-PASS-IDX + 1)
+               MOVE SW-HOLD-BALANCE
+                 TO EX-BALANCE(SW-PASS-IDX + 1)
+               MOVE 1 TO SW-SWAPPED-SW
+           END-IF.
