@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3B.
+       AUTHOR. Addyson Sisemore
+      * LAB EXERCISE 3B - LOAN SCHEDULE DRIVEN OFF A VARIABLE *
+      * NUMBER OF PAYMENT TRANSACTIONS INSTEAD OF THE FOUR FIXED *
+      * PAID1-4 SLOTS ON THE INPUT-FILE CARD. RUN THIS AGAINST THE *
+      * SAME LOAN MASTER (DA-S-INPUT) FOR STUDENTS WHO HAVE MADE *
+      * MORE THAN FOUR PAYMENTS IN THE YEAR. *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'.
+           SELECT PAYHIST-FILE ASSIGN TO 'DA-S-PAYHST'.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 INPUT-REC     PIC X(80).
+      **************************************************************
+      * PAYMENT HISTORY TRANSACTIONS - ANY NUMBER OF RECORDS PER *
+      * STUDENT, IN THE SAME NAME ORDER AS INPUT-FILE *
+      **************************************************************
+       FD PAYHIST-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 PAYHIST-REC   PIC X(30).
+       FD PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-REC      PIC X(90).
+       WORKING-STORAGE SECTION.
+       01 TOTAL         PIC 9(5)V99.
+       01 WK-BALANCE    PIC 9(6)V99.
+       01 WK-INTEREST   PIC 9(5)V99.
+       01 WK-PRINCIPAL  PIC 9(6)V99.
+      **************************************************************
+      * LAYOUT FOR THE LOAN MASTER, SAME FORMAT LAB3 USES *
+      **************************************************************
+       01 INPUT-DATA.
+         03 I-NAME       PIC X(20).
+         03 I-DEGREE     PIC X(4).
+         03 I-YEAR       PIC X(4).
+         03 I-LOAN       PIC 9(5)V99.
+         03 I-INT-RATE   PIC 9V999.
+         03 FILLER       PIC X(41).
+      **************************************************************
+      * LEADING CONTROL RECORD ON INPUT-FILE (SEE LAB3) - SKIPPED *
+      * HERE RATHER THAN RECONCILED, SINCE THIS PROGRAM ONLY READS *
+      * THE LOAN MASTER ONCE, STRAIGHT THROUGH *
+      **************************************************************
+       01 CONTROL-REC-DATA  PIC X(80).
+      **************************************************************
+      * LAYOUT FOR ONE PAYMENT HISTORY TRANSACTION *
+      **************************************************************
+       01 PAYHIST-DATA.
+         03 PAY-NAME      PIC X(20).
+         03 PAY-AMOUNT    PIC 9(5)V99.
+         03 FILLER        PIC X(3).
+      **************************************************************
+      * LAYOUT FOR THE REPORT DETAIL AND HEADING LINES *
+      **************************************************************
+       01 PRNT-DATA1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 L-NAME1     PIC X(20).
+         03 L-DEGREE1   PIC X(4).
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 L-YEAR1     PIC X(4).
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 L-LOAN1     PIC 99999.99.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 L-TOTAL1    PIC 99999.99.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 L-BALANCE   PIC 999999.99.
+       01 PRNT-HEADING1.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 FILLER      PIC X(20)       VALUE 'NAME'.
+         03 FILLER      PIC X(8)        VALUE 'DEGREE'.
+         03 FILLER      PIC X(7)        VALUE 'YEAR'.
+         03 FILLER      PIC X(11)       VALUE 'LOAN'.
+         03 FILLER      PIC X(11)       VALUE 'TOT PAID'.
+         03 FILLER      PIC X(8)        VALUE 'BALANCE'.
+       01 MISC.
+      **************************************************************
+      *       END OF FILE (EOF) SWITCHES *
+      *       0 = NOT AT EOF 1 = AT EOF *
+      **************************************************************
+         03 EOF-I      PIC 9   VALUE 0.
+         03 EOF-P      PIC 9   VALUE 0.
+           88 PAY-AT-EOF        VALUE 1.
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT INPUT-FILE
+             INPUT PAYHIST-FILE
+             OUTPUT PRNT-FILE.
+           PERFORM 1150-SKIP-CONTROL-RECORD.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 2500-READ-PAYMENT.
+           PERFORM 1400-PRINT-HEAD.
+           PERFORM 1500-LOOP
+             UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE
+             PAYHIST-FILE
+             PRNT-FILE.
+           STOP RUN.
+      **************************************************************
+      * DISCARDS THE LEADING CONTROL RECORD ON DA-S-INPUT. LAB3 *
+      * READS AND RECONCILES THIS RECORD (COUNT/HASH TOTAL) - IT *
+      * DOES NOT WRITE IT - SO THIS PROGRAM'S FIRST READ LINES UP *
+      * ON THE FIRST REAL LOAN MASTER RECORD *
+      **************************************************************
+       1150-SKIP-CONTROL-RECORD.
+           READ INPUT-FILE INTO CONTROL-REC-DATA
+             AT END CONTINUE
+           END-READ.
+       1400-PRINT-HEAD.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * FOR EACH STUDENT, PULLS IN EVERY TRANSACTION ON PAYHIST- *
+      * FILE THAT MATCHES THE CURRENT NAME BEFORE MOVING ON *
+      **************************************************************
+       1500-LOOP.
+           MOVE 0 TO TOTAL.
+           PERFORM 1700-ACCUM-PAYMENTS
+             UNTIL PAY-AT-EOF OR PAY-NAME NOT = I-NAME.
+           PERFORM 1800-CALC-BALANCE.
+           PERFORM 1600-PRINT-DATA.
+           PERFORM 2000-READ-INPUT.
+      **************************************************************
+      * ADDS ONE MATCHING PAYMENT TRANSACTION INTO THE STUDENT'S *
+      * RUNNING TOTAL AND READS THE NEXT TRANSACTION *
+      **************************************************************
+       1700-ACCUM-PAYMENTS.
+           ADD PAY-AMOUNT TO TOTAL.
+           PERFORM 2500-READ-PAYMENT.
+      **************************************************************
+      * PRINTS THE SCHEDULE INFORMATION *
+      **************************************************************
+       1600-PRINT-DATA.
+           MOVE I-NAME          TO L-NAME1.
+           MOVE I-DEGREE        TO L-DEGREE1.
+           MOVE I-YEAR          TO L-YEAR1.
+           MOVE I-LOAN          TO L-LOAN1.
+           MOVE TOTAL           TO L-TOTAL1.
+             WRITE PRNT-REC FROM PRNT-DATA1
+                AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * CALCULATE LEFTOVER BALANCE - INTEREST ACCRUES ON THE *
+      * UNPAID PRINCIPAL BEFORE THE PAYMENT TRANSACTIONS ARE *
+      * APPLIED, SAME AS LAB3 *
+      **************************************************************
+       1800-CALC-BALANCE.
+           MOVE 0 TO WK-INTEREST.
+           IF I-INT-RATE NUMERIC
+               COMPUTE WK-INTEREST ROUNDED = I-LOAN * I-INT-RATE
+                 ON SIZE ERROR
+                     DISPLAY 'LAB3B - WARNING - INTEREST OVERFLOW '
+                       'FOR ' I-NAME ' - INTEREST FORCED TO ZERO'
+                     MOVE 0 TO WK-INTEREST
+               END-COMPUTE
+           END-IF.
+           ADD I-LOAN WK-INTEREST GIVING WK-PRINCIPAL.
+           SUBTRACT TOTAL FROM WK-PRINCIPAL GIVING WK-BALANCE
+             ON SIZE ERROR
+                 DISPLAY 'LAB3B - WARNING - BALANCE OVERFLOW FOR '
+                   I-NAME ' - BALANCE FORCED TO ZERO'
+                 MOVE 0 TO WK-BALANCE
+           END-SUBTRACT.
+           MOVE WK-BALANCE TO L-BALANCE.
+      **************************************************************
+      * READS THE LOAN MASTER FILE *
+      **************************************************************
+       2000-READ-INPUT.
+           READ INPUT-FILE INTO INPUT-DATA
+             AT END MOVE 1 TO EOF-I.
+      **************************************************************
+      * READS ONE PAYMENT HISTORY TRANSACTION. ONCE PAYHIST-FILE *
+      * IS EXHAUSTED, PAY-NAME IS HELD AT SPACES SO IT NEVER *
+      * MATCHES A REMAINING STUDENT AND NO FURTHER PAYMENTS ARE *
+      * ACCUMULATED *
+      **************************************************************
+       2500-READ-PAYMENT.
+           READ PAYHIST-FILE INTO PAYHIST-DATA
+             AT END
+               MOVE 1      TO EOF-P
+               MOVE SPACES TO PAY-NAME
+           END-READ.
